@@ -1,181 +1,1309 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. MAIN.
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-       SELECT FS-STUDENT-INPUT ASSIGN 'INPUT-STUDENT'
-           ORGANIZATION IS LINE SEQUENTIAL
-           FILE STATUS IS WS-EOF-SW.
-      *
-       SELECT FS-STUDENT-OUTPUT ASSIGN 'OUTPUT-STUDENT'
-           ORGANIZATION IS SEQUENTIAL
-           FILE STATUS IS WS-EOF-SW.
-      *
-       SELECT FS-STUDENT-WORK ASSIGN 'WORK-STUDENT'
-           ORGANIZATION IS SEQUENTIAL.
-      *
-       SELECT FS-STUDENT-REPORT ASSIGN 'STUDENT-REPORT.txt'
-           ORGANIZATION IS LINE SEQUENTIAL.
-      **
-      **
-       DATA DIVISION.
-       FILE SECTION.
-       FD  FS-STUDENT-INPUT.
-       01  FS-STUDENT-IN-RECORD.
-           05  STUDENT-ID           PIC 9(05).
-           05  STUDENT-NAME         PIC A(30).
-           05  STUDENT-LASTNAME     PIC A(30).
-           05  STUDENT-GENGRADE     PIC 9(03)V99.
-      *
-       FD  FS-STUDENT-OUTPUT.
-       01  FS-STUDENT-OUT-RECORD.
-           05  STUDENT-ID           PIC 9(05).
-           05  STUDENT-NAME         PIC A(30).
-           05  STUDENT-LASTNAME     PIC A(30).
-           05  STUDENT-GENGRADE     PIC 9(03)V99.
-      *
-      ****************************************************************
-      *         Instrumental file for sorting sequential data
-      ****************************************************************
-       SD  FS-STUDENT-WORK.
-       01  FS-STUDENT-WRK-RECORD.
-           05  STUDENT-ID           PIC 9(05).
-           05  STUDENT-NAME         PIC A(30).
-           05  STUDENT-LASTNAME     PIC A(30).
-           05  STUDENT-GENGRADE     PIC 9(03)V99.
-      *
-      ****************************************************************
-      *                 Student Report Output file
-      ****************************************************************
-       FD  FS-STUDENT-REPORT
-           RECORDING MODE IS F
-           RECORD CONTAINS 75 CHARACTERS.
-       01  FS-STUDENT-REP-RECORD.
-           05  STUDENT-ID           PIC 9(05).
-           05  FILLER               PIC X                   VALUE SPACE.
-           05  STUDENT-NAME         PIC X(30).
-           05  FILLER               PIC X                   VALUE SPACE.
-           05  STUDENT-LASTNAME     PIC X(30).
-           05  FILLER               PIC X                   VALUE SPACE.
-           05  STUDENT-GENGRADE     PIC ZZ9.999.
-      **
-      **
-       WORKING-STORAGE SECTION.
-       01  WS-STUDENT-NUM           PIC 9(5) COMP-3         VALUE 0.
-      *
-       01  WS-EOF-SW                PIC X(02).
-           88  EOF-SW                                       VALUE 10.
-      *
-       01  WS-FILE-OPEN-STATUS      PIC 9(02).
-           88  FILE-NOT-FOUND                               VALUE 35.
-           88  FILE-REC-MISMATCH                            VALUE 38.
-      *
-       01  WS-STUDENT-OUT-RECORD.
-           05  STUDENT-ID           PIC 9(05).
-           05  FILLER               PIC X(2) VALUE '-.'.
-           05  STUDENT-NAME         PIC X(30).
-           05  STUDENT-LASTNAME     PIC X(30).
-           05  STUDENT-GENGRADE     PIC ZZ9.999.
-      *
-       01  WS-STUDENT-COMP-RECORD.
-           05  STUDENT-GENGRADE     PIC S9(03)V9(03) COMP-3.
-      *
-       01  WS-STUDENT-COMP-GRADE    PIC S9(03)V9(03) COMP-3  VALUE 0.
-      *
-       01  WS-STUDENT-REP-HEADER1.
-           05  FILLER               PIC X(05)  VALUE 'ID.'.
-           05  FILLER               PIC X VALUE SPACE.
-           05  FILLER               PIC A(30)  VALUE 'NAME'.
-           05  FILLER               PIC X VALUE SPACE.
-           05  FILLER               PIC A(30)  VALUE 'LAST NAME'.
-           05  FILLER               PIC X VALUE SPACE.
-           05  FILLER               PIC X(06)  VALUE 'GRADE'.
-      *
-       01  WS-STUDENT-REP-HEADER2.
-           05  FILLER               PIC X(75)  VALUE ALL '-'.
-      **
-      **
-       PROCEDURE DIVISION.
-      ****************************************************************
-      *                     Sort students by ID
-      ****************************************************************
-           SORT FS-STUDENT-WORK
-               ON ASCENDING KEY
-               STUDENT-ID
-               OF      FS-STUDENT-OUT-RECORD
-               USING   FS-STUDENT-INPUT
-               GIVING  FS-STUDENT-OUTPUT
-      *
-      ****************************************************************
-      *           Open files for input/output operations
-      ****************************************************************
-           OPEN INPUT  FS-STUDENT-OUTPUT
-               OUTPUT  FS-STUDENT-REPORT
-      *
-           WRITE   FS-STUDENT-REP-RECORD FROM WS-STUDENT-REP-HEADER1
-           END-WRITE
-      *
-           WRITE   FS-STUDENT-REP-RECORD FROM WS-STUDENT-REP-HEADER2
-           END-WRITE
-      *     
-           MOVE    SPACES TO FS-STUDENT-REP-RECORD
-      *  
-           PERFORM UNTIL EOF-SW
-      *
-              READ FS-STUDENT-OUTPUT
-              NOT AT END
-                  MOVE    CORRESPONDING  FS-STUDENT-OUT-RECORD
-                      TO  WS-STUDENT-OUT-RECORD
-      *
-                  MOVE    CORRESPONDING WS-STUDENT-OUT-RECORD
-                      TO  FS-STUDENT-REP-RECORD
-      *
-                  WRITE   FS-STUDENT-REP-RECORD
-                  END-WRITE
-      *
-                  MOVE    CORRESPONDING FS-STUDENT-OUT-RECORD
-                      TO WS-STUDENT-COMP-RECORD
-      *
-                  ADD     STUDENT-GENGRADE OF WS-STUDENT-COMP-RECORD
-                      TO  WS-STUDENT-COMP-GRADE
-                  END-ADD
-      *
-                  MOVE    SPACES TO FS-STUDENT-OUT-RECORD
-      *
-                  ADD 1   TO WS-STUDENT-NUM 
-                  END-ADD
-      *
-              END-READ
-      *
-           END-PERFORM
-      *
-           WRITE FS-STUDENT-REP-RECORD
-               FROM WS-STUDENT-REP-HEADER2
-           END-WRITE
-      *
-           IF WS-STUDENT-NUM NOT EQUAL 0 THEN
-               DIVIDE WS-STUDENT-COMP-GRADE BY WS-STUDENT-NUM
-                   GIVING  WS-STUDENT-COMP-GRADE ROUNDED
-               END-DIVIDE
-           END-IF
-      *
-           MOVE SPACES TO FS-STUDENT-REP-RECORD
-      *     
-           MOVE WS-STUDENT-COMP-GRADE TO
-               STUDENT-GENGRADE OF FS-STUDENT-REP-RECORD
-      *
-           MOVE 'AVERAGE GRADE OF ALL STUDENTS' TO
-               STUDENT-LASTNAME OF FS-STUDENT-REP-RECORD
-      *
-           WRITE FS-STUDENT-REP-RECORD END-WRITE
-      *
-           CLOSE FS-STUDENT-OUTPUT, FS-STUDENT-REPORT
-           STOP RUN.
-      *
-       END PROGRAM MAIN.
+000010******************************************************************
+000020* AUTHOR:      D. VASQUEZ - REGISTRAR SYSTEMS GROUP
+000030* INSTALLATION: REGISTRAR'S OFFICE - BATCH GRADING
+000040* DATE-WRITTEN: UNKNOWN (LEGACY)
+000050* DATE-COMPILED:
+000060* PURPOSE:     READS THE TERM GRADE ROSTER, SORTS IT AND
+000070*              PRODUCES THE PRINTED STUDENT-REPORT LISTING
+000080*              PLUS A CLASS AVERAGE FOOTER.
+000090* TECTONICS:   cobc
+000100*-----------------------------------------------------------------
+000110* MODIFICATION HISTORY
+000120*   DATE       INIT  DESCRIPTION
+000130*   2026-08-08  DV   ADDED HONOR-ROLL SECTION (>= 90.000,
+000140*                    HIGHEST GRADE FIRST) AFTER THE MAIN ROSTER.
+000150*   2026-08-09  DV   OPENS OF FS-STUDENT-OUTPUT AND
+000160*                    FS-STUDENT-REPORT NOW CHECK FILE STATUS AND
+000170*                    STOP WITH A READABLE MESSAGE INSTEAD OF
+000180*                    ABENDING ON A MISSING/MISMATCHED FILE.
+000190*   2026-08-09  DV   WIDENED THE OPEN-ERROR FILE-NAME FIELD SO
+000200*                    LONGER FILE NAMES NO LONGER TRUNCATE IN THE
+000210*                    OPEN-ERROR MESSAGE; MASTER-LOAD RECORDS NOW
+000220*                    GET THE SAME ZERO-ID/GRADE-RANGE CHECKS AS
+000230*                    THE DECK PATH; CSV FIELDS ARE NOW TRIMMED
+000240*                    INSTEAD OF FIXED-WIDTH; HONOR-ROLL HEADER
+000250*                    CUTOFF TEXT NOW COMES FROM WS-HONOR-CUTOFF.
+000260******************************************************************
+000270 IDENTIFICATION DIVISION.
+000280 PROGRAM-ID. MAIN.
+000290 ENVIRONMENT DIVISION.
+000300 INPUT-OUTPUT SECTION.
+000310 FILE-CONTROL.
+000320     SELECT FS-STUDENT-INPUT ASSIGN 'INPUT-STUDENT'
+000330         ORGANIZATION IS LINE SEQUENTIAL
+000340         FILE STATUS IS WS-EOF-SW.
+000350*
+000360     SELECT FS-STUDENT-OUTPUT ASSIGN 'OUTPUT-STUDENT'
+000370         ORGANIZATION IS SEQUENTIAL
+000380         FILE STATUS IS WS-EOF-SW.
+000390*
+000400     SELECT FS-STUDENT-WORK ASSIGN 'WORK-STUDENT'
+000410         ORGANIZATION IS SEQUENTIAL.
+000420*
+000430     SELECT FS-STUDENT-REPORT ASSIGN 'STUDENT-REPORT.txt'
+000440         ORGANIZATION IS LINE SEQUENTIAL
+000450         FILE STATUS IS WS-REPORT-FILE-STATUS.
+000460*
+000470     SELECT FS-STUDENT-CSV ASSIGN 'STUDENT-REPORT.csv'
+000480         ORGANIZATION IS LINE SEQUENTIAL.
+000490*
+000500     SELECT FS-ARCHIVE-REPORT ASSIGN DYNAMIC WS-ARCHIVE-FILENAME
+000510         ORGANIZATION IS LINE SEQUENTIAL.
+000520*
+000530****************************************************************
+000540*    VALIDATION PASS FILES - RECORDS THAT PASS THE ZERO/
+000550*    DUPLICATE ID AND GRADE-RANGE CHECKS ARE SPOOLED TO
+000560*    FS-STUDENT-VALIDATED, WHICH IS WHAT ACTUALLY FEEDS THE
+000570*    SORT. RECORDS THAT FAIL ARE LOGGED TO FS-STUDENT-EXCEPTION
+000580*    INSTEAD OF BEING FOLDED INTO THE CLASS AVERAGE.
+000590****************************************************************
+000600     SELECT FS-STUDENT-VALIDATED ASSIGN 'VALIDATED-STUDENT'
+000610         ORGANIZATION IS SEQUENTIAL.
+000620*
+000630     SELECT FS-STUDENT-EXCEPTION ASSIGN 'STUDENT-EXCEPTIONS.txt'
+000640         ORGANIZATION IS LINE SEQUENTIAL.
+000650*
+000660****************************************************************
+000670*    INDEXED MASTER MAINTAINED BY MAINT.cbl - IF A RUN FINDS ONE
+000680*    ON DISK IT IS THE AUTHORITATIVE ROSTER FOR THAT RUN (MAINT'S
+000690*    OWN ADD/CHANGE/DELETE CHECKS ALREADY VALIDATED IT), READ
+000700*    SEQUENTIALLY IN STUDENT-ID ORDER INSTEAD OF FS-STUDENT-INPUT.
+000710****************************************************************
+000720     SELECT FS-STUDENT-MASTER-IN ASSIGN 'STUDENT-MASTER'
+000730         ORGANIZATION IS INDEXED
+000740         ACCESS MODE IS SEQUENTIAL
+000750         RECORD KEY IS MST-STUDENT-ID
+000760         FILE STATUS IS WS-MASTER-FILE-STATUS.
+000770*
+000780****************************************************************
+000790*    HONOR-ROLL WORK/OUTPUT FILES - STUDENTS AT OR ABOVE THE
+000800*    CUTOFF ARE SPOOLED HERE DURING THE MAIN LOOP, THEN SORTED
+000810*    DESCENDING BY GRADE FOR THE HONOR-ROLL SECTION OF THE
+000820*    REPORT.
+000830****************************************************************
+000840     SELECT FS-HONOR-TEMP ASSIGN 'HONOR-TEMP'
+000850         ORGANIZATION IS SEQUENTIAL
+000860         FILE STATUS IS WS-EOF-SW.
+000870*
+000880     SELECT FS-HONOR-WORK ASSIGN 'HONOR-WORK'
+000890         ORGANIZATION IS SEQUENTIAL.
+000900*
+000910     SELECT FS-HONOR-OUTPUT ASSIGN 'HONOR-STUDENT'
+000920         ORGANIZATION IS SEQUENTIAL
+000930         FILE STATUS IS WS-EOF-SW.
+000940*
+000950****************************************************************
+000960*    MEDIAN WORK/OUTPUT FILES - EVERY GRADE IS SPOOLED HERE
+000970*    DURING THE MAIN LOOP, THEN SORTED ASCENDING SO THE MIDDLE
+000980*    VALUE(S) CAN BE READ BACK FOR THE STATISTICS SECTION.
+000990****************************************************************
+001000     SELECT FS-MEDIAN-TEMP ASSIGN 'MEDIAN-TEMP'
+001010         ORGANIZATION IS SEQUENTIAL
+001020         FILE STATUS IS WS-EOF-SW.
+001030*
+001040     SELECT FS-MEDIAN-WORK ASSIGN 'MEDIAN-WORK'
+001050         ORGANIZATION IS SEQUENTIAL.
+001060*
+001070     SELECT FS-MEDIAN-OUTPUT ASSIGN 'MEDIAN-STUDENT'
+001080         ORGANIZATION IS SEQUENTIAL
+001090         FILE STATUS IS WS-EOF-SW.
+001100*
+001110****************************************************************
+001120*    COURSE TRANSCRIPT FILE - OPTIONAL COMPANION FILE KEYED BY
+001130*    STUDENT-ID CARRYING ONE COURSE/GRADE DETAIL RECORD PER
+001140*    COURSE. WHEN THE FILE IS NOT PRESENT THE REPORT SIMPLY
+001150*    OMITS THE PER-COURSE BREAKDOWN AND GPA LINES.
+001160****************************************************************
+001170     SELECT FS-COURSE-INPUT ASSIGN 'COURSE-INPUT'
+001180         ORGANIZATION IS LINE SEQUENTIAL
+001190         FILE STATUS IS WS-COURSE-FILE-STATUS.
+001200**
+001210****************************************************************
+001220*    SORT-KEY PARAMETER FILE - OPTIONAL ONE-LINE CONTROL CARD
+001230*    NAMING WHICH FIELD TO SORT/REPORT THE ROSTER BY. WHEN THE
+001240*    FILE IS NOT PRESENT THE ORIGINAL ASCENDING STUDENT-ID ORDER
+001250*    IS USED.
+001260****************************************************************
+001270     SELECT FS-SORT-PARM ASSIGN 'SORT-PARM'
+001280         ORGANIZATION IS LINE SEQUENTIAL
+001290         FILE STATUS IS WS-SORT-PARM-STATUS.
+001300**
+001310 DATA DIVISION.
+001320 FILE SECTION.
+001330 FD  FS-STUDENT-INPUT.
+001340 01  FS-STUDENT-IN-RECORD.
+001350     05  STUDENT-ID           PIC 9(05).
+001360     05  STUDENT-NAME         PIC A(30).
+001370     05  STUDENT-LASTNAME     PIC A(30).
+001380     05  STUDENT-GENGRADE     PIC 9(03)V99.
+001390*
+001400 FD  FS-STUDENT-OUTPUT.
+001410 01  FS-STUDENT-OUT-RECORD.
+001420     05  STUDENT-ID           PIC 9(05).
+001430     05  STUDENT-NAME         PIC A(30).
+001440     05  STUDENT-LASTNAME     PIC A(30).
+001450     05  STUDENT-GENGRADE     PIC 9(03)V99.
+001460*
+001470****************************************************************
+001480*         Instrumental file for sorting sequential data
+001490****************************************************************
+001500 SD  FS-STUDENT-WORK.
+001510 01  FS-STUDENT-WRK-RECORD.
+001520     05  STUDENT-ID           PIC 9(05).
+001530     05  STUDENT-NAME         PIC A(30).
+001540     05  STUDENT-LASTNAME     PIC A(30).
+001550     05  STUDENT-GENGRADE     PIC 9(03)V99.
+001560*
+001570****************************************************************
+001580*                 Student Report Output file
+001590****************************************************************
+001600 FD  FS-STUDENT-REPORT
+001610     RECORDING MODE IS F
+001620     RECORD CONTAINS 75 CHARACTERS.
+001630 01  FS-STUDENT-REP-RECORD.
+001640     05  STUDENT-ID           PIC 9(05).
+001650     05  FILLER               PIC X                   VALUE SPACE.
+001660     05  STUDENT-NAME         PIC X(30).
+001670     05  FILLER               PIC X                   VALUE SPACE.
+001680     05  STUDENT-LASTNAME     PIC X(30).
+001690     05  FILLER               PIC X                   VALUE SPACE.
+001700     05  STUDENT-GENGRADE     PIC ZZ9.999.
+001710*
+001720****************************************************************
+001730*   Comma-delimited sibling of STUDENT-REPORT.txt, for the
+001740*   grading portal's importer - same roster data, one row per
+001750*   student written alongside the plain-text report line.
+001760****************************************************************
+001770 FD  FS-STUDENT-CSV.
+001780 01  FS-STUDENT-CSV-RECORD            PIC X(80).
+001790*
+001800****************************************************************
+001810*   Date-stamped archive copy of the just-written
+001820*   STUDENT-REPORT.txt, so one term's report is not overwritten
+001830*   by the next run.
+001840****************************************************************
+001850 FD  FS-ARCHIVE-REPORT
+001860     RECORDING MODE IS F
+001870     RECORD CONTAINS 75 CHARACTERS.
+001880 01  FS-ARCHIVE-REP-RECORD           PIC X(75).
+001890*
+001900****************************************************************
+001910*   Validation-pass files - records clean of a zero/duplicate
+001920*   STUDENT-ID and an out-of-range STUDENT-GENGRADE are spooled
+001930*   to FS-STUDENT-VALIDATED for the SORT; the rest are logged to
+001940*   FS-STUDENT-EXCEPTION with a reason.
+001950****************************************************************
+001960 FD  FS-STUDENT-VALIDATED.
+001970 01  FS-STUDENT-VALID-RECORD.
+001980     05  STUDENT-ID           PIC 9(05).
+001990     05  STUDENT-NAME         PIC A(30).
+002000     05  STUDENT-LASTNAME     PIC A(30).
+002010     05  STUDENT-GENGRADE     PIC 9(03)V99.
+002020*
+002030 FD  FS-STUDENT-EXCEPTION
+002040     RECORDING MODE IS F
+002050     RECORD CONTAINS 75 CHARACTERS.
+002060 01  FS-STUDENT-EXC-RECORD.
+002070     05  WS-EXC-ID-OUT        PIC 9(05).
+002080     05  FILLER               PIC X      VALUE SPACE.
+002090     05  WS-EXC-NAME-OUT      PIC X(30).
+002100     05  FILLER               PIC X      VALUE SPACE.
+002110     05  WS-EXC-REASON-OUT    PIC X(38).
+002120*
+002130****************************************************************
+002140*   Indexed master, read-only here - same record layout MAINT.cbl
+002150*   writes.
+002160****************************************************************
+002170 FD  FS-STUDENT-MASTER-IN.
+002180 01  FS-STUDENT-MASTER-IN-RECORD.
+002190     05  MST-STUDENT-ID       PIC 9(05).
+002200     05  MST-STUDENT-NAME     PIC X(30).
+002210     05  MST-STUDENT-LASTNAME PIC X(30).
+002220     05  MST-STUDENT-GENGRADE PIC 9(03)V99.
+002230*
+002240****************************************************************
+002250*   Honor-roll spool (temp), sort work, and sorted output files
+002260****************************************************************
+002270 FD  FS-HONOR-TEMP.
+002280 01  FS-HONOR-TEMP-RECORD.
+002290     05  STUDENT-ID           PIC 9(05).
+002300     05  STUDENT-NAME         PIC A(30).
+002310     05  STUDENT-LASTNAME     PIC A(30).
+002320     05  STUDENT-GENGRADE     PIC 9(03)V99.
+002330*
+002340 SD  FS-HONOR-WORK.
+002350 01  FS-HONOR-WRK-RECORD.
+002360     05  STUDENT-ID           PIC 9(05).
+002370     05  STUDENT-NAME         PIC A(30).
+002380     05  STUDENT-LASTNAME     PIC A(30).
+002390     05  STUDENT-GENGRADE     PIC 9(03)V99.
+002400*
+002410 FD  FS-HONOR-OUTPUT.
+002420 01  FS-HONOR-OUT-RECORD.
+002430     05  STUDENT-ID           PIC 9(05).
+002440     05  STUDENT-NAME         PIC A(30).
+002450     05  STUDENT-LASTNAME     PIC A(30).
+002460     05  STUDENT-GENGRADE     PIC 9(03)V99.
+002470**
+002480****************************************************************
+002490*   Median spool (temp), sort work, and sorted output files
+002500****************************************************************
+002510 FD  FS-MEDIAN-TEMP.
+002520 01  FS-MEDIAN-TEMP-RECORD.
+002530     05  MED-GRADE            PIC 9(03)V99.
+002540*
+002550 SD  FS-MEDIAN-WORK.
+002560 01  FS-MEDIAN-WRK-RECORD.
+002570     05  MED-GRADE            PIC 9(03)V99.
+002580*
+002590 FD  FS-MEDIAN-OUTPUT.
+002600 01  FS-MEDIAN-OUT-RECORD.
+002610     05  MED-GRADE            PIC 9(03)V99.
+002620**
+002630****************************************************************
+002640*     Course transcript detail - one course/grade line per
+002650*     student per course, matched to the roster by CRS-STUDENT-ID
+002660****************************************************************
+002670 FD  FS-COURSE-INPUT.
+002680 01  FS-COURSE-IN-RECORD.
+002690     05  CRS-STUDENT-ID       PIC 9(05).
+002700     05  CRS-COURSE-CODE      PIC X(10).
+002710     05  CRS-COURSE-NAME      PIC X(20).
+002720     05  CRS-COURSE-GRADE     PIC 9(03)V99.
+002730**
+002740****************************************************************
+002750*     Sort-key parameter card - one line naming the field to
+002760*     sort/report the roster by (STUDENT-ID / GRADE / LASTNAME).
+002770****************************************************************
+002780 FD  FS-SORT-PARM.
+002790 01  FS-SORT-PARM-RECORD     PIC X(10).
+002800**
+002810 WORKING-STORAGE SECTION.
+002820 01  WS-STUDENT-NUM           PIC 9(5) COMP-3         VALUE 0.
+002830*
+002840 01  WS-EOF-SW                PIC X(02).
+002850     88  EOF-SW                                       VALUE 10.
+002860*
+002870 01  WS-REPORT-FILE-STATUS    PIC X(02).
+002880*
+002890 01  WS-MASTER-FILE-STATUS    PIC X(02).
+002900     88  MASTER-EOF                                   VALUE '10'.
+002910*
+002920 01  WS-FILE-OPEN-STATUS      PIC 9(02).
+002930     88  FILE-NOT-FOUND                               VALUE 35.
+002940     88  FILE-REC-MISMATCH                            VALUE 38.
+002950*
+002960 01  WS-OPEN-ERROR-MSG.
+002970     05  FILLER               PIC X(11) VALUE 'OPEN ERROR-'.
+002980     05  WS-OPEN-ERROR-FILE   PIC X(18) VALUE SPACES.
+002990     05  FILLER               PIC X(08) VALUE ' STATUS='.
+003000     05  WS-OPEN-ERROR-CODE   PIC 9(02) VALUE 0.
+003010*
+003020 01  WS-STUDENT-OUT-RECORD.
+003030     05  STUDENT-ID           PIC 9(05).
+003040     05  FILLER               PIC X(2) VALUE '-.'.
+003050     05  STUDENT-NAME         PIC X(30).
+003060     05  STUDENT-LASTNAME     PIC X(30).
+003070     05  STUDENT-GENGRADE     PIC ZZ9.999.
+003080*
+003090 01  WS-STUDENT-COMP-RECORD.
+003100     05  STUDENT-GENGRADE     PIC S9(03)V9(03) COMP-3.
+003110*
+003120 01  WS-STUDENT-COMP-GRADE    PIC S9(03)V9(03) COMP-3  VALUE 0.
+003130*
+003140 01  WS-HONOR-CUTOFF          PIC 9(03)V99    VALUE 90.000.
+003150*
+003160****************************************************************
+003170*   Statistical-summary working storage - class min/max, the
+003180*   running count of students in each A/B/C/D/F grade band, and
+003190*   the fields used to compute the median off the sorted
+003200*   median work file once the roster loop is done.
+003210****************************************************************
+003220 01  WS-MIN-GRADE             PIC 9(03)V99 COMP-3  VALUE 100.00.
+003230 01  WS-MAX-GRADE             PIC 9(03)V99 COMP-3  VALUE 0.
+003240*
+003250 01  WS-GRADE-CNT-A           PIC 9(05) COMP-3     VALUE 0.
+003260 01  WS-GRADE-CNT-B           PIC 9(05) COMP-3     VALUE 0.
+003270 01  WS-GRADE-CNT-C           PIC 9(05) COMP-3     VALUE 0.
+003280 01  WS-GRADE-CNT-D           PIC 9(05) COMP-3     VALUE 0.
+003290 01  WS-GRADE-CNT-F           PIC 9(05) COMP-3     VALUE 0.
+003300*
+003310 01  WS-MEDIAN-GRADE          PIC 9(03)V99 COMP-3  VALUE 0.
+003320 01  WS-MEDIAN-SUM            PIC 9(04)V99 COMP-3  VALUE 0.
+003330 01  WS-MEDIAN-POS-1          PIC 9(05) COMP-3     VALUE 0.
+003340 01  WS-MEDIAN-POS-2          PIC 9(05) COMP-3     VALUE 0.
+003350 01  WS-MEDIAN-READ-NUM       PIC 9(05) COMP-3     VALUE 0.
+003360 01  WS-MEDIAN-QUOT           PIC 9(05) COMP-3     VALUE 0.
+003370 01  WS-MEDIAN-REM            PIC 9(05) COMP-3     VALUE 0.
+003380*
+003390****************************************************************
+003400*   Validation-pass working storage - the in-memory table of
+003410*   STUDENT-IDs seen so far (for duplicate detection), the
+003420*   maximum acceptable grade, and the reject reason/counters.
+003430****************************************************************
+003440 01  WS-GRADE-MAX             PIC 9(03)V99    VALUE 100.00.
+003450*
+003460 01  WS-REJECT-REASON         PIC X(38)       VALUE SPACES.
+003470 01  WS-REJECT-COUNT          PIC 9(05) COMP-3         VALUE 0.
+003480*
+003490 01  WS-VALIDATED-COUNT       PIC 9(05) COMP-3         VALUE 0.
+003500*
+003510****************************************************************
+003520*   Reconciliation of the SORT step - the count of records fed
+003530*   INTO the SORT (WS-VALIDATED-COUNT, from 1000-VALIDATE-INPUT)
+003540*   is compared against the count read back OUT of the sorted
+003550*   FS-STUDENT-OUTPUT in 4200-READ-STUDENT-LOOP (WS-STUDENT-NUM).
+003560*   A mismatch means the SORT step itself dropped or duplicated
+003570*   records, which is reported rather than silently trusted.
+003580****************************************************************
+003590 01  WS-RECON-SW              PIC X(01)       VALUE 'N'.
+003600     88  RECON-MISMATCH                       VALUE 'Y'.
+003610*
+003620 01  WS-RECON-MISMATCH-LINE.
+003630     05  FILLER               PIC X(07)  VALUE SPACES.
+003640     05  FILLER               PIC X(23)  VALUE
+003650             '*** COUNT MISMATCH - IN'.
+003660     05  FILLER               PIC X(14)  VALUE 'TO SORT=      '.
+003670     05  WS-RECON-IN-OUT      PIC ZZZZ9.
+003680     05  FILLER               PIC X(14)  VALUE ' OUT OF SORT= '.
+003690     05  WS-RECON-OUT-OUT     PIC ZZZZ9.
+003700     05  FILLER               PIC X(02)  VALUE SPACES.
+003710*
+003720 01  WS-DUP-SW                PIC X(01)       VALUE 'N'.
+003730     88  DUPLICATE-FOUND                      VALUE 'Y'.
+003740*
+003750 01  WS-SEEN-COUNT            PIC 9(05) COMP-3         VALUE 0.
+003760 01  WS-SEEN-TABLE.
+003770     05  WS-SEEN-ENTRY    OCCURS 2000 TIMES
+003780                          INDEXED BY WS-SEEN-IDX.
+003790         10  WS-SEEN-ID       PIC 9(05).
+003800*
+003810 01  WS-EXCEPTION-HEADER.
+003820     05  FILLER               PIC X(05)  VALUE 'ID.'.
+003830     05  FILLER               PIC X      VALUE SPACE.
+003840     05  FILLER               PIC X(30)  VALUE 'NAME'.
+003850     05  FILLER               PIC X      VALUE SPACE.
+003860     05  FILLER               PIC X(38)  VALUE 'REASON REJECTED'.
+003870*
+003880 01  WS-STUDENT-REP-HEADER1.
+003890     05  FILLER               PIC X(05)  VALUE 'ID.'.
+003900     05  FILLER               PIC X VALUE SPACE.
+003910     05  FILLER               PIC A(30)  VALUE 'NAME'.
+003920     05  FILLER               PIC X VALUE SPACE.
+003930     05  FILLER               PIC A(30)  VALUE 'LAST NAME'.
+003940     05  FILLER               PIC X VALUE SPACE.
+003950     05  FILLER               PIC X(06)  VALUE 'GRADE'.
+003960*
+003970 01  WS-STUDENT-REP-HEADER2.
+003980     05  FILLER               PIC X(75)  VALUE ALL '-'.
+003990*
+004000 01  WS-HONOR-REP-HEADER1.
+004010     05  FILLER               PIC X(21)  VALUE
+004020             'HONOR ROLL (GRADE >= '.
+004030     05  WS-HONOR-CUTOFF-OUT  PIC ZZ9.999.
+004040     05  FILLER               PIC X(14)  VALUE
+004050             '), HIGH TO LOW'.
+004060*
+004070 01  WS-HONOR-REP-BLANK.
+004080     05  FILLER               PIC X(75)  VALUE SPACES.
+004090**
+004100****************************************************************
+004110*   Statistical-summary report lines - printed as a third
+004120*   section after the honor roll.
+004130****************************************************************
+004140 01  WS-STATS-REP-HEADER1.
+004150     05  FILLER               PIC X(17)  VALUE
+004160             'CLASS STATISTICS'.
+004170     05  FILLER               PIC X(58)  VALUE SPACES.
+004180*
+004190 01  WS-STATS-MINMAX-LINE.
+004200     05  FILLER               PIC X(07)  VALUE SPACES.
+004210     05  FILLER               PIC X(11)  VALUE 'MIN GRADE: '.
+004220     05  WS-MIN-OUT           PIC ZZ9.999.
+004230     05  FILLER               PIC X(14)  VALUE '   MAX GRADE: '.
+004240     05  WS-MAX-OUT           PIC ZZ9.999.
+004250     05  FILLER               PIC X(29)  VALUE SPACES.
+004260*
+004270 01  WS-STATS-MEDIAN-LINE.
+004280     05  FILLER               PIC X(07)  VALUE SPACES.
+004290     05  FILLER               PIC X(14)  VALUE 'MEDIAN GRADE: '.
+004300     05  WS-MEDIAN-OUT        PIC ZZ9.999.
+004310     05  FILLER               PIC X(47)  VALUE SPACES.
+004320*
+004330 01  WS-STATS-BANDS-LINE.
+004340     05  FILLER               PIC X(07)  VALUE SPACES.
+004350     05  FILLER               PIC X(18)  VALUE
+004360             'GRADE BANDS -  A: '.
+004370     05  WS-BAND-A-OUT        PIC ZZZZ9.
+004380     05  FILLER               PIC X(03)  VALUE ' B:'.
+004390     05  WS-BAND-B-OUT        PIC ZZZZ9.
+004400     05  FILLER               PIC X(03)  VALUE ' C:'.
+004410     05  WS-BAND-C-OUT        PIC ZZZZ9.
+004420     05  FILLER               PIC X(03)  VALUE ' D:'.
+004430     05  WS-BAND-D-OUT        PIC ZZZZ9.
+004440     05  FILLER               PIC X(03)  VALUE ' F:'.
+004450     05  WS-BAND-F-OUT        PIC ZZZZ9.
+004460     05  FILLER               PIC X(13)  VALUE SPACES.
+004470**
+004480****************************************************************
+004490*   CSV header/detail lines for FS-STUDENT-CSV, built from the
+004500*   same fields already moved into WS-STUDENT-OUT-RECORD for the
+004510*   plain-text roster line.
+004520****************************************************************
+004530 01  WS-CSV-HEADER-LINE.
+004540     05  FILLER               PIC X(34)  VALUE
+004550             'STUDENT-ID,STUDENT-NAME,STUDENT-LA'.
+004560     05  FILLER               PIC X(23)  VALUE
+004570             'STNAME,STUDENT-GENGRADE'.
+004580     05  FILLER               PIC X(23)  VALUE SPACES.
+004590*
+004600****************************************************************
+004610*   WS-CSV-DETAIL-LINE HOLDS EACH FIELD IN ITS OWN EDIT BUFFER
+004620*   ONLY - THE COMMA-DELIMITED ROW ITSELF IS BUILT BY STRINGing
+004630*   TRIMMED COPIES OF THESE INTO FS-STUDENT-CSV-RECORD, SO THE
+004640*   PORTAL IMPORTER NEVER SEES THE REPORT'S FIXED-WIDTH PADDING.
+004650****************************************************************
+004660 01  WS-CSV-DETAIL-LINE.
+004670     05  WS-CSV-ID-OUT        PIC 9(05).
+004680     05  WS-CSV-NAME-OUT      PIC X(30).
+004690     05  WS-CSV-LASTNAME-OUT  PIC X(30).
+004700     05  WS-CSV-GRADE-OUT     PIC ZZ9.99.
+004710*
+004720****************************************************************
+004730*   Date-stamped archive filename for FS-ARCHIVE-REPORT, built
+004740*   from today's date so each run's report is kept rather than
+004750*   overwritten by the next one.
+004760****************************************************************
+004770 01  WS-TODAY-DATE.
+004780     05  WS-TODAY-YYYY        PIC 9(04).
+004790     05  WS-TODAY-MM          PIC 9(02).
+004800     05  WS-TODAY-DD          PIC 9(02).
+004810*
+004820 01  WS-ARCHIVE-FILENAME.
+004830     05  FILLER               PIC X(15)  VALUE
+004840             'STUDENT-REPORT-'.
+004850     05  WS-ARCH-YYYY         PIC 9(04).
+004860     05  WS-ARCH-MM           PIC 9(02).
+004870     05  WS-ARCH-DD           PIC 9(02).
+004880     05  FILLER               PIC X(04)  VALUE '.txt'.
+004890     05  FILLER               PIC X(21)  VALUE SPACES.
+004900*
+004910****************************************************************
+004920*   Course transcript table - loaded once from FS-COURSE-INPUT
+004930*   (if present) and scanned for each roster student to print a
+004940*   per-course breakdown and a computed GPA line.
+004950****************************************************************
+004960 01  WS-COURSE-FILE-STATUS    PIC X(02).
+004970     88  COURSE-FILE-NOT-FOUND                       VALUE '35'.
+004980     88  COURSE-EOF                                  VALUE '10'.
+004990*
+005000 01  WS-COURSE-COUNT          PIC 9(05) COMP-3        VALUE 0.
+005010*
+005020 01  WS-COURSE-TABLE.
+005030     05  WS-COURSE-ENTRY  OCCURS 500 TIMES
+005040                          INDEXED BY WS-COURSE-IDX.
+005050         10  WS-CRS-TBL-ID       PIC 9(05).
+005060         10  WS-CRS-TBL-CODE     PIC X(10).
+005070         10  WS-CRS-TBL-NAME     PIC X(20).
+005080         10  WS-CRS-TBL-GRADE    PIC 9(03)V99.
+005090*
+005100 01  WS-CRS-GPA-SUM           PIC S9(05)V9(03) COMP-3 VALUE 0.
+005110 01  WS-CRS-GPA-CNT           PIC 9(03)        COMP-3 VALUE 0.
+005120 01  WS-CRS-GPA               PIC S9(03)V9(03) COMP-3 VALUE 0.
+005130*
+005140 01  WS-COURSE-REP-LINE.
+005150     05  FILLER               PIC X(07)  VALUE SPACES.
+005160     05  FILLER               PIC X(02)  VALUE '- '.
+005170     05  WS-CRS-CODE-OUT      PIC X(10).
+005180     05  FILLER               PIC X      VALUE SPACE.
+005190     05  WS-CRS-NAME-OUT      PIC X(20).
+005200     05  FILLER               PIC X      VALUE SPACE.
+005210     05  WS-CRS-GRADE-OUT     PIC ZZ9.99.
+005220     05  FILLER               PIC X(28)  VALUE SPACES.
+005230*
+005240 01  WS-GPA-REP-LINE.
+005250     05  FILLER               PIC X(07)  VALUE SPACES.
+005260     05  FILLER               PIC X(12)  VALUE 'COURSE GPA: '.
+005270     05  WS-GPA-OUT           PIC ZZ9.999.
+005280     05  FILLER               PIC X(48)  VALUE SPACES.
+005290**
+005300*
+005310****************************************************************
+005320*   Run-time selectable sort/report key - read from the
+005330*   optional SORT-PARM control card. Recognized values are
+005340*   STUDENT-ID (the default), GRADE (descending), and
+005350*   LASTNAME. Anything else, or a missing card, falls back to
+005360*   the original ascending STUDENT-ID order.
+005370****************************************************************
+005380 01  WS-SORT-PARM-STATUS      PIC X(02).
+005390     88  SORT-PARM-NOT-FOUND                         VALUE '35'.
+005400*
+005410 01  WS-SORT-KEY-SW           PIC X(01)  VALUE '1'.
+005420     88  SORT-KEY-STUDENT-ID                         VALUE '1'.
+005430     88  SORT-KEY-GRADE                              VALUE '2'.
+005440     88  SORT-KEY-LASTNAME                           VALUE '3'.
+005450**
+005460 PROCEDURE DIVISION.
+005470 0000-MAINLINE.
+005480     PERFORM 1000-VALIDATE-INPUT THRU 1000-EXIT
+005490     PERFORM 2500-READ-SORT-PARM THRU 2500-EXIT
+005500     PERFORM 3000-SORT-STUDENTS THRU 3000-EXIT
+005510     PERFORM 3500-LOAD-COURSE-TABLE THRU 3500-EXIT
+005520     PERFORM 4000-OPEN-FOR-REPORT THRU 4000-EXIT
+005530     PERFORM 4100-WRITE-HEADERS THRU 4100-EXIT
+005540     PERFORM 4200-READ-STUDENT-LOOP THRU 4200-EXIT
+005550         UNTIL EOF-SW
+005560     PERFORM 4250-RECONCILE-COUNTS THRU 4250-EXIT
+005570     PERFORM 4300-WRITE-AVERAGE-FOOTER THRU 4300-EXIT
+005580     PERFORM 5000-HONOR-ROLL-SECTION THRU 5000-EXIT
+005590     PERFORM 6000-STATISTICS-SECTION THRU 6000-EXIT
+005600     PERFORM 9999-TERMINATE THRU 9999-EXIT
+005610     STOP RUN.
+005620*
+005630****************************************************************
+005640*   Load the optional course-transcript table into memory once,
+005650*   ahead of the roster loop, so each student can be matched by
+005660*   ID regardless of what order the roster is printed in.
+005670****************************************************************
+005680 3500-LOAD-COURSE-TABLE.
+005690     MOVE SPACES TO WS-COURSE-FILE-STATUS
+005700*
+005710     OPEN INPUT FS-COURSE-INPUT
+005720*
+005730     IF COURSE-FILE-NOT-FOUND
+005740         CONTINUE
+005750     ELSE
+005760         PERFORM 3510-READ-COURSE-LOOP THRU 3510-EXIT
+005770             UNTIL COURSE-EOF
+005780         CLOSE FS-COURSE-INPUT
+005790     END-IF
+005800 3500-EXIT.
+005810     EXIT.
+005820*
+005830 3510-READ-COURSE-LOOP.
+005840     READ FS-COURSE-INPUT
+005850     NOT AT END
+005860         IF WS-COURSE-COUNT < 500
+005870             ADD 1 TO WS-COURSE-COUNT
+005880             SET WS-COURSE-IDX TO WS-COURSE-COUNT
+005890             MOVE CRS-STUDENT-ID  TO
+005900                 WS-CRS-TBL-ID(WS-COURSE-IDX)
+005910             MOVE CRS-COURSE-CODE TO
+005920                 WS-CRS-TBL-CODE(WS-COURSE-IDX)
+005930             MOVE CRS-COURSE-NAME TO
+005940                 WS-CRS-TBL-NAME(WS-COURSE-IDX)
+005950             MOVE CRS-COURSE-GRADE TO
+005960                 WS-CRS-TBL-GRADE(WS-COURSE-IDX)
+005970         END-IF
+005980     END-READ
+005990 3510-EXIT.
+006000     EXIT.
+006010*
+006020****************************************************************
+006030*   Validate STUDENT-ID and STUDENT-GENGRADE on every input
+006040*   record before it ever reaches the SORT step below, so a
+006050*   zero/duplicate ID or an out-of-range grade cannot silently
+006060*   skew the class average - it is logged to
+006070*   FS-STUDENT-EXCEPTION instead of being sorted forward.
+006080****************************************************************
+006090 1000-VALIDATE-INPUT.
+006100     OPEN INPUT FS-STUDENT-MASTER-IN
+006110*
+006120*    ANY NON-ZERO STATUS (NOT JUST FILE-NOT-FOUND) FALLS BACK TO
+006130*    THE DECK - AN UNREADABLE OR UNUSABLE MASTER MUST NOT KEEP
+006140*    THE RUN FROM PRODUCING A REPORT FROM INPUT-STUDENT.
+006150     IF WS-MASTER-FILE-STATUS NOT EQUAL ZERO
+006160         PERFORM 1005-VALIDATE-FROM-DECK THRU 1005-EXIT
+006170     ELSE
+006180         PERFORM 1006-LOAD-FROM-MASTER THRU 1006-EXIT
+006190     END-IF
+006200 1000-EXIT.
+006210     EXIT.
+006220*
+006230****************************************************************
+006240*   Deck path - no maintained STUDENT-MASTER found, so read and
+006250*   validate FS-STUDENT-INPUT exactly as before.
+006260****************************************************************
+006270 1005-VALIDATE-FROM-DECK.
+006280     OPEN INPUT  FS-STUDENT-INPUT
+006290*
+006300     MOVE WS-EOF-SW TO WS-FILE-OPEN-STATUS
+006310*
+006320     IF WS-FILE-OPEN-STATUS NOT EQUAL 0
+006330         MOVE 'FS-STUDENT-INPUT' TO WS-OPEN-ERROR-FILE
+006340         PERFORM 4050-OPEN-ERROR THRU 4050-EXIT
+006350     END-IF
+006360*
+006370     OPEN OUTPUT FS-STUDENT-VALIDATED
+006380     OPEN OUTPUT FS-STUDENT-EXCEPTION
+006390*
+006400     WRITE FS-STUDENT-EXC-RECORD FROM WS-EXCEPTION-HEADER
+006410     END-WRITE
+006420*
+006430     PERFORM 1010-VALIDATE-RECORD THRU 1010-EXIT
+006440         UNTIL EOF-SW
+006450*
+006460     CLOSE FS-STUDENT-INPUT
+006470     CLOSE FS-STUDENT-VALIDATED
+006480     CLOSE FS-STUDENT-EXCEPTION
+006490     CLOSE FS-STUDENT-MASTER-IN
+006500 1005-EXIT.
+006510     EXIT.
+006520*
+006530****************************************************************
+006540*   Master path - a maintained STUDENT-MASTER exists, so it is
+006550*   the authoritative roster for this run: every master record
+006560*   is taken as already-validated (MAINT.cbl applied its own
+006570*   add/change/delete checks) and spooled straight to
+006580*   FS-STUDENT-VALIDATED for the SORT, bypassing FS-STUDENT-INPUT
+006590*   entirely.
+006600****************************************************************
+006610 1006-LOAD-FROM-MASTER.
+006620     OPEN OUTPUT FS-STUDENT-VALIDATED
+006630     OPEN OUTPUT FS-STUDENT-EXCEPTION
+006640*
+006650     WRITE FS-STUDENT-EXC-RECORD FROM WS-EXCEPTION-HEADER
+006660     END-WRITE
+006670*
+006680     PERFORM 1007-READ-MASTER-LOOP THRU 1007-EXIT
+006690         UNTIL MASTER-EOF
+006700*
+006710     CLOSE FS-STUDENT-MASTER-IN
+006720     CLOSE FS-STUDENT-VALIDATED
+006730     CLOSE FS-STUDENT-EXCEPTION
+006740 1006-EXIT.
+006750     EXIT.
+006760*
+006770 1007-READ-MASTER-LOOP.
+006780     READ FS-STUDENT-MASTER-IN NEXT RECORD
+006790     AT END
+006800         CONTINUE
+006810     NOT AT END
+006820         MOVE MST-STUDENT-ID       TO STUDENT-ID
+006830             OF FS-STUDENT-VALID-RECORD
+006840         MOVE MST-STUDENT-NAME     TO STUDENT-NAME
+006850             OF FS-STUDENT-VALID-RECORD
+006860         MOVE MST-STUDENT-LASTNAME TO STUDENT-LASTNAME
+006870             OF FS-STUDENT-VALID-RECORD
+006880         MOVE MST-STUDENT-GENGRADE TO STUDENT-GENGRADE
+006890             OF FS-STUDENT-VALID-RECORD
+006900         WRITE FS-STUDENT-VALID-RECORD
+006910         END-WRITE
+006920         ADD 1 TO WS-VALIDATED-COUNT
+006930     END-READ
+006940 1007-EXIT.
+006950     EXIT.
+006960*
+006970 1010-VALIDATE-RECORD.
+006980     READ FS-STUDENT-INPUT
+006990     NOT AT END
+007000         MOVE SPACES TO WS-REJECT-REASON
+007010*
+007020         IF STUDENT-ID OF FS-STUDENT-IN-RECORD EQUAL 0
+007030             MOVE 'ZERO STUDENT-ID' TO WS-REJECT-REASON
+007040         ELSE
+007050             PERFORM 1020-CHECK-DUPLICATE-ID THRU 1020-EXIT
+007060         END-IF
+007070*
+007080         IF WS-REJECT-REASON EQUAL SPACES
+007090             AND STUDENT-GENGRADE OF FS-STUDENT-IN-RECORD
+007100                 > WS-GRADE-MAX
+007110             MOVE 'GRADE OUT OF RANGE' TO WS-REJECT-REASON
+007120         END-IF
+007130*
+007140         IF WS-REJECT-REASON NOT EQUAL SPACES
+007150             PERFORM 1030-WRITE-EXCEPTION THRU 1030-EXIT
+007160         ELSE
+007170             MOVE CORRESPONDING FS-STUDENT-IN-RECORD
+007180                 TO FS-STUDENT-VALID-RECORD
+007190             WRITE FS-STUDENT-VALID-RECORD
+007200             ADD 1 TO WS-VALIDATED-COUNT
+007210             PERFORM 1040-REMEMBER-ID THRU 1040-EXIT
+007220         END-IF
+007230     END-READ
+007240 1010-EXIT.
+007250     EXIT.
+007260*
+007270 1020-CHECK-DUPLICATE-ID.
+007280     MOVE 'N' TO WS-DUP-SW
+007290*
+007300     PERFORM 1021-SCAN-SEEN-TABLE THRU 1021-EXIT
+007310         VARYING WS-SEEN-IDX FROM 1 BY 1
+007320         UNTIL WS-SEEN-IDX > WS-SEEN-COUNT
+007330*
+007340     IF DUPLICATE-FOUND
+007350         MOVE 'DUPLICATE STUDENT-ID' TO WS-REJECT-REASON
+007360     END-IF
+007370 1020-EXIT.
+007380     EXIT.
+007390*
+007400 1021-SCAN-SEEN-TABLE.
+007410     IF WS-SEEN-ID(WS-SEEN-IDX) EQUAL
+007420             STUDENT-ID OF FS-STUDENT-IN-RECORD
+007430         MOVE 'Y' TO WS-DUP-SW
+007440     END-IF
+007450 1021-EXIT.
+007460     EXIT.
+007470*
+007480 1030-WRITE-EXCEPTION.
+007490     ADD 1 TO WS-REJECT-COUNT
+007500*
+007510     MOVE SPACES TO FS-STUDENT-EXC-RECORD
+007520     MOVE STUDENT-ID OF FS-STUDENT-IN-RECORD TO WS-EXC-ID-OUT
+007530     MOVE STUDENT-NAME OF FS-STUDENT-IN-RECORD TO
+007540         WS-EXC-NAME-OUT
+007550     MOVE WS-REJECT-REASON TO WS-EXC-REASON-OUT
+007560*
+007570     WRITE FS-STUDENT-EXC-RECORD
+007580 1030-EXIT.
+007590     EXIT.
+007600*
+007610 1040-REMEMBER-ID.
+007620     IF WS-SEEN-COUNT < 2000
+007630         ADD 1 TO WS-SEEN-COUNT
+007640         SET WS-SEEN-IDX TO WS-SEEN-COUNT
+007650         MOVE STUDENT-ID OF FS-STUDENT-IN-RECORD TO
+007660             WS-SEEN-ID(WS-SEEN-IDX)
+007670     END-IF
+007680 1040-EXIT.
+007690     EXIT.
+007700*
+007710****************************************************************
+007720*   Read the optional SORT-PARM control card and set the
+007730*   sort-key switch from it. A missing card, or a value other
+007740*   than GRADE/LASTNAME, leaves the default STUDENT-ID order.
+007750****************************************************************
+007760 2500-READ-SORT-PARM.
+007770     OPEN INPUT FS-SORT-PARM
+007780*
+007790     IF SORT-PARM-NOT-FOUND
+007800         CONTINUE
+007810     ELSE
+007820         READ FS-SORT-PARM
+007830         NOT AT END
+007840             EVALUATE FS-SORT-PARM-RECORD
+007850                 WHEN 'GRADE'
+007860                     MOVE '2' TO WS-SORT-KEY-SW
+007870                 WHEN 'LASTNAME'
+007880                     MOVE '3' TO WS-SORT-KEY-SW
+007890                 WHEN OTHER
+007900                     MOVE '1' TO WS-SORT-KEY-SW
+007910             END-EVALUATE
+007920         END-READ
+007930         CLOSE FS-SORT-PARM
+007940     END-IF
+007950 2500-EXIT.
+007960     EXIT.
+007970*
+007980****************************************************************
+007990*        Sort students by the selected runtime key
+008000****************************************************************
+008010 3000-SORT-STUDENTS.
+008020     EVALUATE TRUE
+008030         WHEN SORT-KEY-GRADE
+008040             SORT FS-STUDENT-WORK
+008050                 ON DESCENDING KEY
+008060                 STUDENT-GENGRADE
+008070                 OF      FS-STUDENT-OUT-RECORD
+008080                 USING   FS-STUDENT-VALIDATED
+008090                 GIVING  FS-STUDENT-OUTPUT
+008100         WHEN SORT-KEY-LASTNAME
+008110             SORT FS-STUDENT-WORK
+008120                 ON ASCENDING KEY
+008130                 STUDENT-LASTNAME
+008140                 OF      FS-STUDENT-OUT-RECORD
+008150                 USING   FS-STUDENT-VALIDATED
+008160                 GIVING  FS-STUDENT-OUTPUT
+008170         WHEN OTHER
+008180     SORT FS-STUDENT-WORK
+008190         ON ASCENDING KEY
+008200         STUDENT-ID
+008210         OF      FS-STUDENT-OUT-RECORD
+008220         USING   FS-STUDENT-VALIDATED
+008230         GIVING  FS-STUDENT-OUTPUT
+008240     END-EVALUATE
+008250 3000-EXIT.
+008260     EXIT.
+008270*
+008280****************************************************************
+008290*           Open files for input/output operations
+008300****************************************************************
+008310 4000-OPEN-FOR-REPORT.
+008320     OPEN INPUT FS-STUDENT-OUTPUT
+008330*
+008340     MOVE WS-EOF-SW TO WS-FILE-OPEN-STATUS
+008350*
+008360     IF WS-FILE-OPEN-STATUS NOT EQUAL 0
+008370         MOVE 'FS-STUDENT-OUTPUT' TO WS-OPEN-ERROR-FILE
+008380         PERFORM 4050-OPEN-ERROR THRU 4050-EXIT
+008390     END-IF
+008400*
+008410     OPEN OUTPUT FS-STUDENT-REPORT
+008420*
+008430     MOVE WS-REPORT-FILE-STATUS TO WS-FILE-OPEN-STATUS
+008440*
+008450     IF WS-FILE-OPEN-STATUS NOT EQUAL 0
+008460         MOVE 'FS-STUDENT-REPORT' TO WS-OPEN-ERROR-FILE
+008470         PERFORM 4050-OPEN-ERROR THRU 4050-EXIT
+008480     END-IF
+008490*
+008500     OPEN OUTPUT FS-STUDENT-CSV
+008510     OPEN OUTPUT FS-HONOR-TEMP
+008520     OPEN OUTPUT FS-MEDIAN-TEMP
+008530 4000-EXIT.
+008540     EXIT.
+008550*
+008560****************************************************************
+008570*   Report an open failure in plain language and stop, rather
+008580*   than letting a missing INPUT-STUDENT/OUTPUT-STUDENT or a
+008590*   mismatched record layout abend with no explanation.
+008600****************************************************************
+008610 4050-OPEN-ERROR.
+008620     MOVE WS-FILE-OPEN-STATUS TO WS-OPEN-ERROR-CODE
+008630*
+008640     EVALUATE TRUE
+008650         WHEN FILE-NOT-FOUND
+008660             DISPLAY 'UNABLE TO OPEN '
+008670                 FUNCTION TRIM(WS-OPEN-ERROR-FILE)
+008680                 ' - FILE NOT FOUND (STATUS 35)'
+008690         WHEN FILE-REC-MISMATCH
+008700             DISPLAY 'UNABLE TO OPEN '
+008710                 FUNCTION TRIM(WS-OPEN-ERROR-FILE)
+008720                 ' - RECORD LAYOUT MISMATCH (STATUS 38)'
+008730         WHEN OTHER
+008740             DISPLAY WS-OPEN-ERROR-MSG
+008750     END-EVALUATE
+008760*
+008770     STOP RUN
+008780 4050-EXIT.
+008790     EXIT.
+008800*
+008810 4100-WRITE-HEADERS.
+008820     WRITE   FS-STUDENT-REP-RECORD FROM WS-STUDENT-REP-HEADER1
+008830     END-WRITE
+008840*
+008850     WRITE   FS-STUDENT-REP-RECORD FROM WS-STUDENT-REP-HEADER2
+008860     END-WRITE
+008870*
+008880     MOVE    SPACES TO FS-STUDENT-REP-RECORD
+008890*
+008900     WRITE   FS-STUDENT-CSV-RECORD FROM WS-CSV-HEADER-LINE
+008910     END-WRITE
+008920 4100-EXIT.
+008930     EXIT.
+008940*
+008950****************************************************************
+008960*   Main roster loop - print every student, accumulate the
+008970*   class total, and spool honor-roll candidates (>= cutoff)
+008980*   to the honor-roll temp file for the section printed later.
+008990****************************************************************
+009000 4200-READ-STUDENT-LOOP.
+009010     READ FS-STUDENT-OUTPUT
+009020     NOT AT END
+009030         MOVE    CORRESPONDING  FS-STUDENT-OUT-RECORD
+009040             TO  WS-STUDENT-OUT-RECORD
+009050*
+009060         MOVE    CORRESPONDING WS-STUDENT-OUT-RECORD
+009070             TO  FS-STUDENT-REP-RECORD
+009080*
+009090         WRITE   FS-STUDENT-REP-RECORD
+009100         END-WRITE
+009110*
+009120         MOVE    CORRESPONDING FS-STUDENT-OUT-RECORD
+009130             TO WS-STUDENT-COMP-RECORD
+009140*
+009150         ADD     STUDENT-GENGRADE OF WS-STUDENT-COMP-RECORD
+009160             TO  WS-STUDENT-COMP-GRADE
+009170         END-ADD
+009180*
+009190         IF STUDENT-GENGRADE OF FS-STUDENT-OUT-RECORD
+009200                 >= WS-HONOR-CUTOFF
+009210             PERFORM 4210-SPOOL-HONOR-CANDIDATE
+009220                 THRU 4210-EXIT
+009230         END-IF
+009240*
+009250         IF WS-COURSE-COUNT > 0
+009260             PERFORM 4220-WRITE-COURSE-BREAKDOWN
+009270                 THRU 4220-EXIT
+009280         END-IF
+009290*
+009300         PERFORM 4230-ACCUM-GRADE-STATS THRU 4230-EXIT
+009310*
+009320         PERFORM 4235-WRITE-CSV-LINE THRU 4235-EXIT
+009330*
+009340         MOVE    SPACES TO FS-STUDENT-OUT-RECORD
+009350*
+009360         ADD 1   TO WS-STUDENT-NUM
+009370         END-ADD
+009380*
+009390     END-READ
+009400 4200-EXIT.
+009410     EXIT.
+009420*
+009430 4210-SPOOL-HONOR-CANDIDATE.
+009440     MOVE CORRESPONDING WS-STUDENT-OUT-RECORD
+009450         TO FS-HONOR-TEMP-RECORD
+009460     WRITE FS-HONOR-TEMP-RECORD
+009470     END-WRITE
+009480 4210-EXIT.
+009490     EXIT.
+009500*
+009510****************************************************************
+009520*   Track the class min/max, the A/B/C/D/F grade-band counts,
+009530*   and spool this student's grade to the median work file -
+009540*   all driven off the same STUDENT-GENGRADE already read for
+009550*   the class average.
+009560****************************************************************
+009570 4230-ACCUM-GRADE-STATS.
+009580     IF STUDENT-GENGRADE OF FS-STUDENT-OUT-RECORD < WS-MIN-GRADE
+009590         MOVE STUDENT-GENGRADE OF FS-STUDENT-OUT-RECORD
+009600             TO WS-MIN-GRADE
+009610     END-IF
+009620*
+009630     IF STUDENT-GENGRADE OF FS-STUDENT-OUT-RECORD > WS-MAX-GRADE
+009640         MOVE STUDENT-GENGRADE OF FS-STUDENT-OUT-RECORD
+009650             TO WS-MAX-GRADE
+009660     END-IF
+009670*
+009680     EVALUATE TRUE
+009690         WHEN STUDENT-GENGRADE OF FS-STUDENT-OUT-RECORD >= 90.000
+009700             ADD 1 TO WS-GRADE-CNT-A
+009710         WHEN STUDENT-GENGRADE OF FS-STUDENT-OUT-RECORD >= 80.000
+009720             ADD 1 TO WS-GRADE-CNT-B
+009730         WHEN STUDENT-GENGRADE OF FS-STUDENT-OUT-RECORD >= 70.000
+009740             ADD 1 TO WS-GRADE-CNT-C
+009750         WHEN STUDENT-GENGRADE OF FS-STUDENT-OUT-RECORD >= 60.000
+009760             ADD 1 TO WS-GRADE-CNT-D
+009770         WHEN OTHER
+009780             ADD 1 TO WS-GRADE-CNT-F
+009790     END-EVALUATE
+009800*
+009810     MOVE STUDENT-GENGRADE OF FS-STUDENT-OUT-RECORD TO
+009820         MED-GRADE OF FS-MEDIAN-TEMP-RECORD
+009830     WRITE FS-MEDIAN-TEMP-RECORD
+009840     END-WRITE
+009850 4230-EXIT.
+009860     EXIT.
+009870*
+009880****************************************************************
+009890*   Write this student's comma-delimited row to FS-STUDENT-CSV,
+009900*   mirroring the plain-text roster line for the grading
+009910*   portal's importer.
+009920****************************************************************
+009930 4235-WRITE-CSV-LINE.
+009940     MOVE STUDENT-ID        OF WS-STUDENT-OUT-RECORD
+009950         TO WS-CSV-ID-OUT
+009960     MOVE STUDENT-NAME      OF WS-STUDENT-OUT-RECORD
+009970         TO WS-CSV-NAME-OUT
+009980     MOVE STUDENT-LASTNAME  OF WS-STUDENT-OUT-RECORD
+009990         TO WS-CSV-LASTNAME-OUT
+010000     MOVE STUDENT-GENGRADE  OF WS-STUDENT-OUT-RECORD
+010010         TO WS-CSV-GRADE-OUT
+010020*
+010030     MOVE SPACES TO FS-STUDENT-CSV-RECORD
+010040*
+010050*    TRIMMED SO THE PORTAL IMPORTER GETS PLAIN VALUES INSTEAD
+010060*    OF THE REPORT'S FIXED-WIDTH, ZERO-SUPPRESSED FIELDS.
+010070     STRING WS-CSV-ID-OUT                     DELIMITED BY SIZE
+010080             ','                               DELIMITED BY SIZE
+010090             FUNCTION TRIM(WS-CSV-NAME-OUT)    DELIMITED BY SIZE
+010100             ','                               DELIMITED BY SIZE
+010110             FUNCTION TRIM(WS-CSV-LASTNAME-OUT)
+010120                                               DELIMITED BY SIZE
+010130             ','                               DELIMITED BY SIZE
+010140             FUNCTION TRIM(WS-CSV-GRADE-OUT)   DELIMITED BY SIZE
+010150         INTO FS-STUDENT-CSV-RECORD
+010160     END-STRING
+010170*
+010180     WRITE FS-STUDENT-CSV-RECORD
+010190     END-WRITE
+010200 4235-EXIT.
+010210     EXIT.
+010220*
+010230****************************************************************
+010240*   Scan the in-memory course table for this student's detail
+010250*   records, print an indented breakdown line for each course
+010260*   found, and finish with a computed course-average GPA line.
+010270****************************************************************
+010280 4220-WRITE-COURSE-BREAKDOWN.
+010290     MOVE 0 TO WS-CRS-GPA-SUM
+010300     MOVE 0 TO WS-CRS-GPA-CNT
+010310*
+010320     PERFORM 4221-SCAN-COURSE-TABLE THRU 4221-EXIT
+010330         VARYING WS-COURSE-IDX FROM 1 BY 1
+010340         UNTIL WS-COURSE-IDX > WS-COURSE-COUNT
+010350*
+010360     IF WS-CRS-GPA-CNT > 0
+010370         DIVIDE WS-CRS-GPA-SUM BY WS-CRS-GPA-CNT
+010380             GIVING WS-CRS-GPA ROUNDED
+010390         END-DIVIDE
+010400         MOVE SPACES TO FS-STUDENT-REP-RECORD
+010410         MOVE WS-CRS-GPA TO WS-GPA-OUT
+010420         WRITE FS-STUDENT-REP-RECORD FROM WS-GPA-REP-LINE
+010430         END-WRITE
+010440     END-IF
+010450 4220-EXIT.
+010460     EXIT.
+010470*
+010480 4221-SCAN-COURSE-TABLE.
+010490     IF WS-CRS-TBL-ID(WS-COURSE-IDX) EQUAL
+010500             STUDENT-ID OF WS-STUDENT-OUT-RECORD
+010510         MOVE SPACES TO FS-STUDENT-REP-RECORD
+010520         MOVE WS-CRS-TBL-CODE(WS-COURSE-IDX) TO WS-CRS-CODE-OUT
+010530         MOVE WS-CRS-TBL-NAME(WS-COURSE-IDX) TO WS-CRS-NAME-OUT
+010540         MOVE WS-CRS-TBL-GRADE(WS-COURSE-IDX)
+010550             TO WS-CRS-GRADE-OUT
+010560         WRITE FS-STUDENT-REP-RECORD FROM WS-COURSE-REP-LINE
+010570         END-WRITE
+010580         ADD WS-CRS-TBL-GRADE(WS-COURSE-IDX) TO WS-CRS-GPA-SUM
+010590         END-ADD
+010600         ADD 1 TO WS-CRS-GPA-CNT
+010610         END-ADD
+010620     END-IF
+010630 4221-EXIT.
+010640     EXIT.
+010650*
+010660****************************************************************
+010670*   Compare the count of records that went INTO the SORT against
+010680*   the count read back OUT of FS-STUDENT-OUTPUT, instead of
+010690*   trusting the SORT step blindly.
+010700****************************************************************
+010710 4250-RECONCILE-COUNTS.
+010720     IF WS-VALIDATED-COUNT NOT EQUAL WS-STUDENT-NUM
+010730         MOVE 'Y' TO WS-RECON-SW
+010740         MOVE WS-VALIDATED-COUNT TO WS-RECON-IN-OUT
+010750         MOVE WS-STUDENT-NUM TO WS-RECON-OUT-OUT
+010760         WRITE FS-STUDENT-REP-RECORD
+010770             FROM WS-RECON-MISMATCH-LINE
+010780         END-WRITE
+010790     END-IF
+010800 4250-EXIT.
+010810     EXIT.
+010820*
+010830 4300-WRITE-AVERAGE-FOOTER.
+010840     WRITE FS-STUDENT-REP-RECORD
+010850         FROM WS-STUDENT-REP-HEADER2
+010860     END-WRITE
+010870*
+010880     IF WS-STUDENT-NUM NOT EQUAL 0 THEN
+010890         DIVIDE WS-STUDENT-COMP-GRADE BY WS-STUDENT-NUM
+010900             GIVING  WS-STUDENT-COMP-GRADE ROUNDED
+010910         END-DIVIDE
+010920     END-IF
+010930*
+010940     MOVE SPACES TO FS-STUDENT-REP-RECORD
+010950*
+010960     MOVE WS-STUDENT-COMP-GRADE TO
+010970         STUDENT-GENGRADE OF FS-STUDENT-REP-RECORD
+010980*
+010990     MOVE 'AVERAGE GRADE OF ALL STUDENTS' TO
+011000         STUDENT-LASTNAME OF FS-STUDENT-REP-RECORD
+011010*
+011020     WRITE FS-STUDENT-REP-RECORD END-WRITE
+011030 4300-EXIT.
+011040     EXIT.
+011050*
+011060****************************************************************
+011070*   Honor-roll section - sort the spooled candidates descending
+011080*   by grade and append them as a second section of the same
+011090*   printed report, right after the class-average footer.
+011100****************************************************************
+011110 5000-HONOR-ROLL-SECTION.
+011120     CLOSE FS-HONOR-TEMP
+011130*
+011140     SORT FS-HONOR-WORK
+011150         ON DESCENDING KEY STUDENT-GENGRADE OF FS-HONOR-WRK-RECORD
+011160         USING  FS-HONOR-TEMP
+011170         GIVING FS-HONOR-OUTPUT
+011180*
+011190     WRITE FS-STUDENT-REP-RECORD FROM WS-HONOR-REP-BLANK
+011200     END-WRITE
+011210*
+011220     MOVE WS-HONOR-CUTOFF TO WS-HONOR-CUTOFF-OUT
+011230*
+011240     WRITE FS-STUDENT-REP-RECORD FROM WS-HONOR-REP-HEADER1
+011250     END-WRITE
+011260*
+011270     WRITE FS-STUDENT-REP-RECORD FROM WS-STUDENT-REP-HEADER2
+011280     END-WRITE
+011290*
+011300     OPEN INPUT FS-HONOR-OUTPUT
+011310*
+011320     MOVE SPACES TO WS-EOF-SW
+011330*
+011340     PERFORM 5100-READ-HONOR-LOOP THRU 5100-EXIT
+011350         UNTIL EOF-SW
+011360*
+011370     CLOSE FS-HONOR-OUTPUT
+011380 5000-EXIT.
+011390     EXIT.
+011400*
+011410 5100-READ-HONOR-LOOP.
+011420     READ FS-HONOR-OUTPUT
+011430     NOT AT END
+011440         MOVE SPACES TO FS-STUDENT-REP-RECORD
+011450*
+011460         MOVE CORRESPONDING FS-HONOR-OUT-RECORD
+011470             TO WS-STUDENT-OUT-RECORD
+011480*
+011490         MOVE CORRESPONDING WS-STUDENT-OUT-RECORD
+011500             TO FS-STUDENT-REP-RECORD
+011510*
+011520         WRITE FS-STUDENT-REP-RECORD
+011530         END-WRITE
+011540     END-READ
+011550 5100-EXIT.
+011560     EXIT.
+011570*
+011580****************************************************************
+011590*   Statistics section - min/max and grade-band counts were
+011600*   accumulated in 4230-ACCUM-GRADE-STATS as the roster was read;
+011610*   the median is computed here off the median work file, which
+011620*   is sorted ascending the same way the honor roll is sorted
+011630*   descending above.
+011640****************************************************************
+011650 6000-STATISTICS-SECTION.
+011660     CLOSE FS-MEDIAN-TEMP
+011670*
+011680     IF WS-STUDENT-NUM NOT EQUAL 0
+011690         SORT FS-MEDIAN-WORK
+011700             ON ASCENDING KEY MED-GRADE OF FS-MEDIAN-WRK-RECORD
+011710             USING  FS-MEDIAN-TEMP
+011720             GIVING FS-MEDIAN-OUTPUT
+011730*
+011740         PERFORM 6010-FIND-MEDIAN-POSITIONS THRU 6010-EXIT
+011750         PERFORM 6020-COMPUTE-MEDIAN THRU 6020-EXIT
+011760     END-IF
+011770*
+011780     WRITE FS-STUDENT-REP-RECORD FROM WS-HONOR-REP-BLANK
+011790     END-WRITE
+011800*
+011810     WRITE FS-STUDENT-REP-RECORD FROM WS-STATS-REP-HEADER1
+011820     END-WRITE
+011830*
+011840     WRITE FS-STUDENT-REP-RECORD FROM WS-STUDENT-REP-HEADER2
+011850     END-WRITE
+011860*
+011870     MOVE WS-MIN-GRADE TO WS-MIN-OUT
+011880     MOVE WS-MAX-GRADE TO WS-MAX-OUT
+011890     WRITE FS-STUDENT-REP-RECORD FROM WS-STATS-MINMAX-LINE
+011900     END-WRITE
+011910*
+011920     MOVE WS-MEDIAN-GRADE TO WS-MEDIAN-OUT
+011930     WRITE FS-STUDENT-REP-RECORD FROM WS-STATS-MEDIAN-LINE
+011940     END-WRITE
+011950*
+011960     MOVE WS-GRADE-CNT-A TO WS-BAND-A-OUT
+011970     MOVE WS-GRADE-CNT-B TO WS-BAND-B-OUT
+011980     MOVE WS-GRADE-CNT-C TO WS-BAND-C-OUT
+011990     MOVE WS-GRADE-CNT-D TO WS-BAND-D-OUT
+012000     MOVE WS-GRADE-CNT-F TO WS-BAND-F-OUT
+012010     WRITE FS-STUDENT-REP-RECORD FROM WS-STATS-BANDS-LINE
+012020     END-WRITE
+012030 6000-EXIT.
+012040     EXIT.
+012050*
+012060****************************************************************
+012070*   Work out which position(s) in the ascending median work
+012080*   file hold the middle value(s) - one position for an odd
+012090*   student count, two (to be averaged) for an even count.
+012100****************************************************************
+012110 6010-FIND-MEDIAN-POSITIONS.
+012120     DIVIDE WS-STUDENT-NUM BY 2
+012130         GIVING WS-MEDIAN-QUOT
+012140         REMAINDER WS-MEDIAN-REM
+012150     END-DIVIDE
+012160*
+012170     IF WS-MEDIAN-REM EQUAL 0
+012180         MOVE WS-MEDIAN-QUOT TO WS-MEDIAN-POS-1
+012190         COMPUTE WS-MEDIAN-POS-2 = WS-MEDIAN-QUOT + 1
+012200         END-COMPUTE
+012210     ELSE
+012220         COMPUTE WS-MEDIAN-POS-1 = WS-MEDIAN-QUOT + 1
+012230         END-COMPUTE
+012240         MOVE WS-MEDIAN-POS-1 TO WS-MEDIAN-POS-2
+012250     END-IF
+012260 6010-EXIT.
+012270     EXIT.
+012280*
+012290 6020-COMPUTE-MEDIAN.
+012300     MOVE 0 TO WS-MEDIAN-SUM
+012310     MOVE 0 TO WS-MEDIAN-READ-NUM
+012320*
+012330     OPEN INPUT FS-MEDIAN-OUTPUT
+012340*
+012350     MOVE SPACES TO WS-EOF-SW
+012360*
+012370     PERFORM 6030-READ-MEDIAN-LOOP THRU 6030-EXIT
+012380         UNTIL EOF-SW
+012390*
+012400     CLOSE FS-MEDIAN-OUTPUT
+012410*
+012420     IF WS-MEDIAN-POS-1 EQUAL WS-MEDIAN-POS-2
+012430         MOVE WS-MEDIAN-SUM TO WS-MEDIAN-GRADE
+012440     ELSE
+012450         DIVIDE WS-MEDIAN-SUM BY 2
+012460             GIVING WS-MEDIAN-GRADE ROUNDED
+012470         END-DIVIDE
+012480     END-IF
+012490 6020-EXIT.
+012500     EXIT.
+012510*
+012520 6030-READ-MEDIAN-LOOP.
+012530     READ FS-MEDIAN-OUTPUT
+012540     NOT AT END
+012550         ADD 1 TO WS-MEDIAN-READ-NUM
+012560*
+012570         IF WS-MEDIAN-READ-NUM EQUAL WS-MEDIAN-POS-1
+012580                 OR WS-MEDIAN-READ-NUM EQUAL WS-MEDIAN-POS-2
+012590             ADD MED-GRADE OF FS-MEDIAN-OUT-RECORD
+012600                 TO WS-MEDIAN-SUM
+012610             END-ADD
+012620         END-IF
+012630     END-READ
+012640 6030-EXIT.
+012650     EXIT.
+012660*
+012670 9999-TERMINATE.
+012680     CLOSE FS-STUDENT-OUTPUT, FS-STUDENT-REPORT, FS-STUDENT-CSV
+012690*
+012700     PERFORM 9990-ARCHIVE-REPORT THRU 9990-EXIT
+012710 9999-EXIT.
+012720     EXIT.
+012730*
+012740****************************************************************
+012750*   Copy the just-closed STUDENT-REPORT.txt, line for line, into
+012760*   a date-stamped archive file so term-over-term reports can be
+012770*   compared instead of each run overwriting the last one.
+012780****************************************************************
+012790 9990-ARCHIVE-REPORT.
+012800     ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD
+012810*
+012820     MOVE WS-TODAY-YYYY TO WS-ARCH-YYYY
+012830     MOVE WS-TODAY-MM   TO WS-ARCH-MM
+012840     MOVE WS-TODAY-DD   TO WS-ARCH-DD
+012850*
+012860     OPEN INPUT  FS-STUDENT-REPORT
+012870     OPEN OUTPUT FS-ARCHIVE-REPORT
+012880*
+012890     MOVE SPACES TO WS-EOF-SW
+012900*
+012910     PERFORM 9991-COPY-REPORT-LINE THRU 9991-EXIT
+012920         UNTIL EOF-SW
+012930*
+012940     CLOSE FS-STUDENT-REPORT, FS-ARCHIVE-REPORT
+012950 9990-EXIT.
+012960     EXIT.
+012970*
+012980 9991-COPY-REPORT-LINE.
+012990     READ FS-STUDENT-REPORT INTO FS-ARCHIVE-REP-RECORD
+013000     AT END
+013010         MOVE 10 TO WS-EOF-SW
+013020     NOT AT END
+013030         WRITE FS-ARCHIVE-REP-RECORD
+013040         END-WRITE
+013050     END-READ
+013060 9991-EXIT.
+013070     EXIT.
+013080*
+013090 END PROGRAM MAIN.
