@@ -0,0 +1,332 @@
+000010******************************************************************
+000020* AUTHOR:      D. VASQUEZ - REGISTRAR SYSTEMS GROUP
+000030* INSTALLATION: REGISTRAR'S OFFICE - BATCH GRADING
+000040* DATE-WRITTEN: 2026-08-09
+000050* DATE-COMPILED:
+000060* PURPOSE:     APPLIES ADD/CHANGE/DELETE TRANSACTIONS FROM
+000070*              STUDENT-TRANS TO THE INDEXED STUDENT-MASTER FILE
+000080*              KEYED BY STUDENT-ID, SO A SINGLE LATE GRADE
+000090*              CORRECTION DOES NOT REQUIRE RE-RUNNING THE WHOLE
+000100*              INPUT-STUDENT BATCH THROUGH MAIN. REJECTED
+000110*              TRANSACTIONS (BAD CODE, DUPLICATE ADD, MISSING
+000120*              CHANGE/DELETE KEY) ARE COUNTED AND LISTED ON
+000130*              MAINT-REPORT.txt ALONG WITH THE APPLIED TOTALS.
+000140* TECTONICS:   cobc
+000150*-----------------------------------------------------------------
+000160* MODIFICATION HISTORY
+000170*   DATE       INIT  DESCRIPTION
+000180*   2026-08-09  DV   INITIAL VERSION.
+000190*   2026-08-09  DV   ADD/CHANGE NOW REJECT A ZERO STUDENT-ID OR
+000200*                    A GRADE OVER WS-GRADE-MAX, MATCHING THE
+000210*                    DECK-PATH CHECKS IN MAIN.cbl, SO A SINGLE
+000220*                    CORRECTION CANNOT SLIP A BAD VALUE PAST
+000230*                    THE NEXT REPORT RUN.
+000240******************************************************************
+000250 IDENTIFICATION DIVISION.
+000260 PROGRAM-ID. MAINT.
+000270 ENVIRONMENT DIVISION.
+000280 INPUT-OUTPUT SECTION.
+000290 FILE-CONTROL.
+000300****************************************************************
+000310*    INDEXED MASTER - ONE RECORD PER STUDENT, KEYED BY
+000320*    STUDENT-ID. CREATED ON FIRST RUN IF IT DOES NOT EXIST YET.
+000330****************************************************************
+000340     SELECT FS-STUDENT-MASTER ASSIGN 'STUDENT-MASTER'
+000350         ORGANIZATION IS INDEXED
+000360         ACCESS MODE IS DYNAMIC
+000370         RECORD KEY IS MST-STUDENT-ID
+000380         FILE STATUS IS WS-MASTER-STATUS.
+000390*
+000400     SELECT FS-STUDENT-TRANS ASSIGN 'STUDENT-TRANS'
+000410         ORGANIZATION IS LINE SEQUENTIAL
+000420         FILE STATUS IS WS-TRANS-STATUS.
+000430*
+000440     SELECT FS-MAINT-REPORT ASSIGN 'MAINT-REPORT.txt'
+000450         ORGANIZATION IS LINE SEQUENTIAL.
+000460**
+000470 DATA DIVISION.
+000480 FILE SECTION.
+000490 FD  FS-STUDENT-MASTER.
+000500 01  FS-MASTER-RECORD.
+000510     05  MST-STUDENT-ID       PIC 9(05).
+000520     05  MST-STUDENT-NAME     PIC X(30).
+000530     05  MST-STUDENT-LASTNAME PIC X(30).
+000540     05  MST-STUDENT-GENGRADE PIC 9(03)V99.
+000550*
+000560****************************************************************
+000570*    TRANSACTION FILE - ONE ADD/CHANGE/DELETE PER LINE. FIELDS
+000580*    AFTER TRN-STUDENT-ID ARE IGNORED ON A DELETE TRANSACTION.
+000590****************************************************************
+000600 FD  FS-STUDENT-TRANS.
+000610 01  FS-TRANS-RECORD.
+000620     05  TRN-TXN-CODE         PIC X(01).
+000630         88  TRN-ADD                          VALUE 'A'.
+000640         88  TRN-CHANGE                       VALUE 'C'.
+000650         88  TRN-DELETE                       VALUE 'D'.
+000660     05  TRN-STUDENT-ID       PIC 9(05).
+000670     05  TRN-STUDENT-NAME     PIC X(30).
+000680     05  TRN-STUDENT-LASTNAME PIC X(30).
+000690     05  TRN-STUDENT-GENGRADE PIC 9(03)V99.
+000700*
+000710 FD  FS-MAINT-REPORT
+000720     RECORDING MODE IS F
+000730     RECORD CONTAINS 75 CHARACTERS.
+000740 01  FS-MAINT-REP-RECORD     PIC X(75).
+000750**
+000760 WORKING-STORAGE SECTION.
+000770 01  WS-MASTER-STATUS         PIC X(02).
+000780     88  MASTER-OK                            VALUE '00'.
+000790     88  MASTER-NOT-FOUND                      VALUE '35'.
+000800     88  MASTER-KEY-NOT-FOUND                  VALUE '23'.
+000810     88  MASTER-DUPLICATE-KEY                  VALUE '22'.
+000820*
+000830 01  WS-TRANS-STATUS          PIC X(02).
+000840     88  TRANS-EOF                            VALUE '10'.
+000850*
+000860 01  WS-TXN-COUNT-ADD         PIC 9(05) COMP-3        VALUE 0.
+000870 01  WS-TXN-COUNT-CHG         PIC 9(05) COMP-3        VALUE 0.
+000880 01  WS-TXN-COUNT-DEL         PIC 9(05) COMP-3        VALUE 0.
+000890 01  WS-TXN-COUNT-REJ         PIC 9(05) COMP-3        VALUE 0.
+000900*
+000910*    SAME GRADE CEILING MAIN.cbl ENFORCES ON THE INITIAL LOAD, SO
+000920*    A SINGLE-RECORD ADD/CHANGE CANNOT SLIP A BAD GRADE PAST THE
+000930*    NEXT REPORT RUN'S STATISTICS AND HONOR ROLL.
+000940 01  WS-GRADE-MAX             PIC 9(03)V99           VALUE 100.00.
+000950*
+000960 01  WS-MAINT-HEADER.
+000970     05  FILLER               PIC X(75) VALUE
+000980         'STUDENT-MASTER MAINTENANCE RUN'.
+000990*
+001000 01  WS-MAINT-RULE.
+001010     05  FILLER               PIC X(75) VALUE ALL '-'.
+001020*
+001030 01  WS-MAINT-REJECT-LINE.
+001040     05  FILLER               PIC X(09) VALUE 'REJECTED-'.
+001050     05  WS-REJ-CODE-OUT      PIC X(01).
+001060     05  FILLER               PIC X(04) VALUE SPACE.
+001070     05  WS-REJ-ID-OUT        PIC 9(05).
+001080     05  FILLER               PIC X(01) VALUE SPACE.
+001090     05  WS-REJ-REASON-OUT    PIC X(55).
+001100*
+001110 01  WS-MAINT-COUNT-LINE.
+001120     05  FILLER               PIC X(20) VALUE SPACES.
+001130     05  WS-CNT-LABEL-OUT     PIC X(20).
+001140     05  WS-CNT-VALUE-OUT     PIC ZZZZ9.
+001150     05  FILLER               PIC X(30) VALUE SPACES.
+001160**
+001170 PROCEDURE DIVISION.
+001180 0000-MAINLINE.
+001190     PERFORM 1000-OPEN-FILES THRU 1000-EXIT
+001200     PERFORM 1100-WRITE-HEADER THRU 1100-EXIT
+001210     PERFORM 2000-APPLY-TRANSACTIONS THRU 2000-EXIT
+001220         UNTIL TRANS-EOF
+001230     PERFORM 3000-WRITE-SUMMARY THRU 3000-EXIT
+001240     PERFORM 9999-TERMINATE THRU 9999-EXIT
+001250     STOP RUN.
+001260*
+001270****************************************************************
+001280*   Open the transaction and report files, and open the master
+001290*   I-O - creating it first if this is the very first run.
+001300****************************************************************
+001310 1000-OPEN-FILES.
+001320     MOVE SPACES TO WS-MASTER-STATUS
+001330*
+001340     OPEN I-O FS-STUDENT-MASTER
+001350*
+001360     IF MASTER-NOT-FOUND
+001370         OPEN OUTPUT FS-STUDENT-MASTER
+001380         CLOSE FS-STUDENT-MASTER
+001390         OPEN I-O FS-STUDENT-MASTER
+001400     END-IF
+001410*
+001420     OPEN INPUT FS-STUDENT-TRANS
+001430     OPEN OUTPUT FS-MAINT-REPORT
+001440 1000-EXIT.
+001450     EXIT.
+001460*
+001470 1100-WRITE-HEADER.
+001480     WRITE FS-MAINT-REP-RECORD FROM WS-MAINT-HEADER
+001490     END-WRITE
+001500*
+001510     WRITE FS-MAINT-REP-RECORD FROM WS-MAINT-RULE
+001520     END-WRITE
+001530 1100-EXIT.
+001540     EXIT.
+001550*
+001560****************************************************************
+001570*   Read one transaction and route it to the add/change/delete
+001580*   paragraph for its code, or reject it if the code is none of
+001590*   those three.
+001600****************************************************************
+001610 2000-APPLY-TRANSACTIONS.
+001620     READ FS-STUDENT-TRANS
+001630     NOT AT END
+001640         EVALUATE TRUE
+001650             WHEN TRN-ADD
+001660                 PERFORM 2100-ADD-STUDENT THRU 2100-EXIT
+001670             WHEN TRN-CHANGE
+001680                 PERFORM 2200-CHANGE-STUDENT THRU 2200-EXIT
+001690             WHEN TRN-DELETE
+001700                 PERFORM 2300-DELETE-STUDENT THRU 2300-EXIT
+001710             WHEN OTHER
+001720                 MOVE 'INVALID TRANSACTION CODE' TO
+001730                     WS-REJ-REASON-OUT
+001740                 PERFORM 2400-REJECT-TRANSACTION THRU 2400-EXIT
+001750         END-EVALUATE
+001760     END-READ
+001770 2000-EXIT.
+001780     EXIT.
+001790*
+001800*****************************************************************
+001810*   Reject a zero STUDENT-ID or an out-of-range grade on ADD
+001820*   before it ever reaches the master, the same way MAIN.cbl's
+001830*   deck validation does on the initial load.
+001840*****************************************************************
+001850 2100-ADD-STUDENT.
+001860     MOVE SPACES TO WS-REJ-REASON-OUT
+001870*
+001880     IF TRN-STUDENT-ID EQUAL 0
+001890         MOVE 'ZERO STUDENT-ID ON ADD' TO WS-REJ-REASON-OUT
+001900     ELSE
+001910         IF TRN-STUDENT-GENGRADE > WS-GRADE-MAX
+001920             MOVE 'GRADE OUT OF RANGE ON ADD' TO
+001930                 WS-REJ-REASON-OUT
+001940         END-IF
+001950     END-IF
+001960*
+001970     IF WS-REJ-REASON-OUT NOT EQUAL SPACES
+001980         PERFORM 2400-REJECT-TRANSACTION THRU 2400-EXIT
+001990     ELSE
+002000         MOVE TRN-STUDENT-ID       TO MST-STUDENT-ID
+002010         MOVE TRN-STUDENT-NAME     TO MST-STUDENT-NAME
+002020         MOVE TRN-STUDENT-LASTNAME TO MST-STUDENT-LASTNAME
+002030         MOVE TRN-STUDENT-GENGRADE TO MST-STUDENT-GENGRADE
+002040*
+002050         WRITE FS-MASTER-RECORD
+002060             INVALID KEY
+002070                 MOVE 'DUPLICATE STUDENT-ID ON ADD' TO
+002080                     WS-REJ-REASON-OUT
+002090                 PERFORM 2400-REJECT-TRANSACTION THRU 2400-EXIT
+002100             NOT INVALID KEY
+002110                 ADD 1 TO WS-TXN-COUNT-ADD
+002120         END-WRITE
+002130     END-IF
+002140 2100-EXIT.
+002150     EXIT.
+002160*
+002170*****************************************************************
+002180*   Reject a zero STUDENT-ID or an out-of-range grade on CHANGE
+002190*   the same way ADD does, before the REWRITE ever touches the
+002200*   master record.
+002210*****************************************************************
+002220 2200-CHANGE-STUDENT.
+002230     MOVE SPACES TO WS-REJ-REASON-OUT
+002240     MOVE TRN-STUDENT-ID TO MST-STUDENT-ID
+002250*
+002260     IF TRN-STUDENT-ID EQUAL 0
+002270         MOVE 'ZERO STUDENT-ID ON CHANGE' TO WS-REJ-REASON-OUT
+002280     ELSE
+002290         IF TRN-STUDENT-GENGRADE > WS-GRADE-MAX
+002300             MOVE 'GRADE OUT OF RANGE ON CHANGE' TO
+002310                 WS-REJ-REASON-OUT
+002320         END-IF
+002330     END-IF
+002340*
+002350     IF WS-REJ-REASON-OUT NOT EQUAL SPACES
+002360         PERFORM 2400-REJECT-TRANSACTION THRU 2400-EXIT
+002370     ELSE
+002380         READ FS-STUDENT-MASTER
+002390             INVALID KEY
+002400                 MOVE 'STUDENT-ID NOT ON FILE FOR CHANGE' TO
+002410                     WS-REJ-REASON-OUT
+002420                 PERFORM 2400-REJECT-TRANSACTION THRU 2400-EXIT
+002430             NOT INVALID KEY
+002440                 MOVE TRN-STUDENT-NAME     TO MST-STUDENT-NAME
+002450                 MOVE TRN-STUDENT-LASTNAME TO MST-STUDENT-LASTNAME
+002460                 MOVE TRN-STUDENT-GENGRADE TO MST-STUDENT-GENGRADE
+002470                 REWRITE FS-MASTER-RECORD
+002480                     INVALID KEY
+002490                         MOVE 'REWRITE FAILED ON CHANGE' TO
+002500                             WS-REJ-REASON-OUT
+002510                         PERFORM 2400-REJECT-TRANSACTION
+002520                             THRU 2400-EXIT
+002530                     NOT INVALID KEY
+002540                         ADD 1 TO WS-TXN-COUNT-CHG
+002550                 END-REWRITE
+002560         END-READ
+002570     END-IF
+002580 2200-EXIT.
+002590     EXIT.
+002600*
+002610 2300-DELETE-STUDENT.
+002620     MOVE TRN-STUDENT-ID TO MST-STUDENT-ID
+002630*
+002640     READ FS-STUDENT-MASTER
+002650         INVALID KEY
+002660             MOVE 'STUDENT-ID NOT ON FILE FOR DELETE' TO
+002670                 WS-REJ-REASON-OUT
+002680             PERFORM 2400-REJECT-TRANSACTION THRU 2400-EXIT
+002690         NOT INVALID KEY
+002700             DELETE FS-STUDENT-MASTER
+002710                 INVALID KEY
+002720                     MOVE 'DELETE FAILED' TO WS-REJ-REASON-OUT
+002730                     PERFORM 2400-REJECT-TRANSACTION
+002740                         THRU 2400-EXIT
+002750                 NOT INVALID KEY
+002760                     ADD 1 TO WS-TXN-COUNT-DEL
+002770             END-DELETE
+002780     END-READ
+002790 2300-EXIT.
+002800     EXIT.
+002810*
+002820****************************************************************
+002830*   Log a rejected transaction to the report and bump the
+002840*   reject count instead of letting a bad transaction abend the
+002850*   run or apply itself silently.
+002860****************************************************************
+002870 2400-REJECT-TRANSACTION.
+002880     ADD 1 TO WS-TXN-COUNT-REJ
+002890*
+002900     MOVE TRN-TXN-CODE     TO WS-REJ-CODE-OUT
+002910     MOVE TRN-STUDENT-ID   TO WS-REJ-ID-OUT
+002920*
+002930     WRITE FS-MAINT-REP-RECORD FROM WS-MAINT-REJECT-LINE
+002940     END-WRITE
+002950 2400-EXIT.
+002960     EXIT.
+002970*
+002980****************************************************************
+002990*   Print the applied/rejected transaction totals for the run.
+003000****************************************************************
+003010 3000-WRITE-SUMMARY.
+003020     WRITE FS-MAINT-REP-RECORD FROM WS-MAINT-RULE
+003030     END-WRITE
+003040*
+003050     MOVE 'STUDENTS ADDED:'    TO WS-CNT-LABEL-OUT
+003060     MOVE WS-TXN-COUNT-ADD     TO WS-CNT-VALUE-OUT
+003070     WRITE FS-MAINT-REP-RECORD FROM WS-MAINT-COUNT-LINE
+003080     END-WRITE
+003090*
+003100     MOVE 'STUDENTS CHANGED:'  TO WS-CNT-LABEL-OUT
+003110     MOVE WS-TXN-COUNT-CHG     TO WS-CNT-VALUE-OUT
+003120     WRITE FS-MAINT-REP-RECORD FROM WS-MAINT-COUNT-LINE
+003130     END-WRITE
+003140*
+003150     MOVE 'STUDENTS DELETED:'  TO WS-CNT-LABEL-OUT
+003160     MOVE WS-TXN-COUNT-DEL     TO WS-CNT-VALUE-OUT
+003170     WRITE FS-MAINT-REP-RECORD FROM WS-MAINT-COUNT-LINE
+003180     END-WRITE
+003190*
+003200     MOVE 'TRANSACTIONS REJ.:' TO WS-CNT-LABEL-OUT
+003210     MOVE WS-TXN-COUNT-REJ     TO WS-CNT-VALUE-OUT
+003220     WRITE FS-MAINT-REP-RECORD FROM WS-MAINT-COUNT-LINE
+003230     END-WRITE
+003240 3000-EXIT.
+003250     EXIT.
+003260*
+003270 9999-TERMINATE.
+003280     CLOSE FS-STUDENT-MASTER, FS-STUDENT-TRANS, FS-MAINT-REPORT
+003290 9999-EXIT.
+003300     EXIT.
+003310*
+003320 END PROGRAM MAINT.
